@@ -0,0 +1,188 @@
+      **********************
+      * Author: DIOGO BISPO
+      * Date: 08/08/2026
+      * Purpose: add/change/delete student records on the indexed
+      *          ARQUIVOALUNO.TXT master by student-ID (FD-MATRICULA)
+      *          so the roster is maintained through this program
+      *          instead of hand-editing the data file.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 DB  - original version.
+      *   08/08/2026 DB  - added FD-NASCIMENTO so READ_ARQUIVO can
+      *                    compute each student's age instead of
+      *                    trusting a hand-typed FD-IDADE.
+      *   08/08/2026 DB  - ARQALUNO's SELECT now names the roster
+      *                    file at runtime (ASSIGN TO DYNAMIC), since
+      *                    READ_ARQUIVO can batch any set of roster
+      *                    files named on ARQALUNO-LISTA.TXT and this
+      *                    program should be able to maintain any one
+      *                    of them, not just a single hardcoded file.
+      **********************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO_ALUNO.
+      **********************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQALUNO ASSIGN TO DYNAMIC WS-NOME-ARQALUNO
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-MATRICULA
+              FILE STATUS IS WS-STATUS-ARQALUNO.
+
+      **********************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQALUNO
+          LABEL RECORD STANDARD.
+           COPY "ALUNOREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-ARQALUNO PIC X(02).
+       01 WS-NOME-ARQALUNO   PIC X(40).
+       01 WS-FIM-PROGRAMA    PIC X(01) VALUE 'N'.
+           88 WS-FIM-SIM         VALUE 'S'.
+       01 WS-OPCAO           PIC X(01).
+           88 WS-OPCAO-INCLUIR   VALUE '1'.
+           88 WS-OPCAO-ALTERAR   VALUE '2'.
+           88 WS-OPCAO-EXCLUIR   VALUE '3'.
+           88 WS-OPCAO-SAIR      VALUE '4'.
+
+       01 WS-MATRICULA       PIC 9(06).
+       01 WS-NOME            PIC X(08).
+       01 WS-TURMA           PIC X(05).
+       01 WS-IDADE           PIC 9(02).
+       01 WS-NASCIMENTO      PIC 9(08).
+
+      **********************
+       PROCEDURE DIVISION.
+            PERFORM 1000-INICIO-PROGRAMA
+            PERFORM 2000-PROCESSA-TRANSACOES
+               THRU 2000-PROCESSA-TRANSACOES-EXIT
+               UNTIL WS-FIM-SIM
+            PERFORM 3000-FINALIZA-PROGRAMA.
+
+       1000-INICIO-PROGRAMA.
+            DISPLAY 'MANUTENCAO DO ARQUIVO DE ALUNOS'
+            DISPLAY 'ARQUIVO DE ALUNOS A MANTER: ' WITH NO ADVANCING
+            ACCEPT WS-NOME-ARQALUNO
+            OPEN I-O ARQALUNO
+            IF WS-STATUS-ARQALUNO = '35'
+               CLOSE ARQALUNO
+               OPEN OUTPUT ARQALUNO
+               CLOSE ARQALUNO
+               OPEN I-O ARQALUNO
+            END-IF
+            EXIT.
+
+       2000-PROCESSA-TRANSACOES.
+            PERFORM 2100-EXIBE-MENU THRU 2100-EXIBE-MENU-EXIT
+            EVALUATE TRUE
+               WHEN WS-OPCAO-INCLUIR
+                    PERFORM 2200-INCLUI-ALUNO
+                       THRU 2200-INCLUI-ALUNO-EXIT
+               WHEN WS-OPCAO-ALTERAR
+                    PERFORM 2300-ALTERA-ALUNO
+                       THRU 2300-ALTERA-ALUNO-EXIT
+               WHEN WS-OPCAO-EXCLUIR
+                    PERFORM 2400-EXCLUI-ALUNO
+                       THRU 2400-EXCLUI-ALUNO-EXIT
+               WHEN WS-OPCAO-SAIR
+                    MOVE 'S' TO WS-FIM-PROGRAMA
+               WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA'
+            END-EVALUATE.
+       2000-PROCESSA-TRANSACOES-EXIT.
+            EXIT.
+
+       2100-EXIBE-MENU.
+            DISPLAY '-----------------------------------'
+            DISPLAY '1-INCLUIR  2-ALTERAR  3-EXCLUIR  4-SAIR'
+            DISPLAY '-----------------------------------'
+            DISPLAY 'OPCAO: ' WITH NO ADVANCING
+            ACCEPT WS-OPCAO.
+       2100-EXIBE-MENU-EXIT.
+            EXIT.
+
+       2200-INCLUI-ALUNO.
+            DISPLAY 'MATRICULA: ' WITH NO ADVANCING
+            ACCEPT WS-MATRICULA
+            DISPLAY 'NOME: ' WITH NO ADVANCING
+            ACCEPT WS-NOME
+            DISPLAY 'TURMA: ' WITH NO ADVANCING
+            ACCEPT WS-TURMA
+            DISPLAY 'IDADE: ' WITH NO ADVANCING
+            ACCEPT WS-IDADE
+            DISPLAY 'NASCIMENTO (AAAAMMDD): ' WITH NO ADVANCING
+            ACCEPT WS-NASCIMENTO
+            MOVE WS-MATRICULA   TO FD-MATRICULA
+            MOVE WS-NOME        TO FD-NOME
+            MOVE WS-TURMA       TO FD-TURMA
+            MOVE WS-IDADE       TO FD-IDADE
+            MOVE WS-NASCIMENTO  TO FD-NASCIMENTO
+            WRITE FD-ARQ-ALUNO
+               INVALID KEY
+                  DISPLAY 'MATRICULA JA EXISTE - INCLUSAO CANCELADA'
+               NOT INVALID KEY
+                  DISPLAY 'ALUNO INCLUIDO COM SUCESSO'
+            END-WRITE.
+       2200-INCLUI-ALUNO-EXIT.
+            EXIT.
+
+       2300-ALTERA-ALUNO.
+            DISPLAY 'MATRICULA: ' WITH NO ADVANCING
+            ACCEPT WS-MATRICULA
+            MOVE WS-MATRICULA TO FD-MATRICULA
+            READ ARQALUNO
+               INVALID KEY
+                  DISPLAY 'MATRICULA NAO ENCONTRADA'
+                  GO TO 2300-ALTERA-ALUNO-EXIT
+            END-READ
+            DISPLAY 'NOME ATUAL : ' FD-NOME
+            DISPLAY 'NOVO NOME  : ' WITH NO ADVANCING
+            ACCEPT WS-NOME
+            DISPLAY 'TURMA ATUAL: ' FD-TURMA
+            DISPLAY 'NOVA TURMA : ' WITH NO ADVANCING
+            ACCEPT WS-TURMA
+            DISPLAY 'IDADE ATUAL: ' FD-IDADE
+            DISPLAY 'NOVA IDADE : ' WITH NO ADVANCING
+            ACCEPT WS-IDADE
+            DISPLAY 'NASCIMENTO ATUAL  : ' FD-NASCIMENTO
+            DISPLAY 'NOVO NASCIMENTO (AAAAMMDD): ' WITH NO ADVANCING
+            ACCEPT WS-NASCIMENTO
+            MOVE WS-NOME        TO FD-NOME
+            MOVE WS-TURMA       TO FD-TURMA
+            MOVE WS-IDADE       TO FD-IDADE
+            MOVE WS-NASCIMENTO  TO FD-NASCIMENTO
+            REWRITE FD-ARQ-ALUNO
+               INVALID KEY
+                  DISPLAY 'NAO FOI POSSIVEL ALTERAR O REGISTRO'
+               NOT INVALID KEY
+                  DISPLAY 'ALUNO ALTERADO COM SUCESSO'
+            END-REWRITE.
+       2300-ALTERA-ALUNO-EXIT.
+            EXIT.
+
+       2400-EXCLUI-ALUNO.
+            DISPLAY 'MATRICULA: ' WITH NO ADVANCING
+            ACCEPT WS-MATRICULA
+            MOVE WS-MATRICULA TO FD-MATRICULA
+            DELETE ARQALUNO
+               INVALID KEY
+                  DISPLAY 'MATRICULA NAO ENCONTRADA'
+               NOT INVALID KEY
+                  DISPLAY 'ALUNO EXCLUIDO COM SUCESSO'
+            END-DELETE.
+       2400-EXCLUI-ALUNO-EXIT.
+            EXIT.
+
+       3000-FINALIZA-PROGRAMA.
+            CLOSE ARQALUNO
+            DISPLAY 'FIM DA MANUTENCAO'
+            STOP RUN
+            EXIT.
+
+       END PROGRAM MANUTENCAO_ALUNO.
