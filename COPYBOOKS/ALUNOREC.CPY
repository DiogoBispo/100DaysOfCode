@@ -0,0 +1,21 @@
+      **********************
+      * Author: DIOGO BISPO
+      * Date: 08/08/2026
+      * Purpose: shared record layout for the student roster,
+      *          ARQUIVOALUNO.TXT -- used by READ_ARQUIVO and by
+      *          MANUTENCAO_ALUNO so both programs describe the
+      *          same indexed file the same way.
+      * Modification History:
+      *   08/08/2026 DB  - original version (student-ID key added
+      *                    when ARQUIVOALUNO.TXT became indexed).
+      *   08/08/2026 DB  - added FD-TURMA class/grade-level code.
+      *   08/08/2026 DB  - added FD-NASCIMENTO so age can be computed
+      *                    from a birthdate instead of trusting the
+      *                    hand-maintained FD-IDADE.
+      **********************
+       01 FD-ARQ-ALUNO.
+           03 FD-MATRICULA   PIC 9(06).
+           03 FD-NOME        PIC X(08).
+           03 FD-TURMA       PIC X(05).
+           03 FD-IDADE       PIC 9(02).
+           03 FD-NASCIMENTO  PIC 9(08).
