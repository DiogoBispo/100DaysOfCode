@@ -1,75 +1,878 @@
-      **********************
-      * Author: DIOGO BISPO
-      * Date: 06\05\2021
-      * Purpose:
-      * Tectonics: cobc
-      **********************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ_ARQUIVO.
-      **********************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT ARQALUNO ASSIGN TO DISK
-              ORGANIZATION IS LINE SEQUENTIAL.
-
-      **********************
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD ARQALUNO
-          LABEL RECORD STANDARD
-          VALUE OF FILE-ID IS 'ARQUIVOALUNO.TXT'.
-       01 FD-ARQ-ALUNO.
-           03 FD-NOME   PIC X(08).
-           03 FD-IDADE  PIC 9(02).
-
-
-       WORKING-STORAGE SECTION.
-       01 WS-CONT    PIC 9(03).
-       01 WS-EOF     PIC X(01).
-       01 WS-MEDIA   PIC 9(04).
-       01 WS-SOMA    PIC 9(08).
-
-      **********************
-       PROCEDURE DIVISION.
-            PERFORM 1000-INICIO-PROGRAMA
-            PERFORM 2000-PROCESSA-PROGRAMA
-            PERFORM 3000-FINALIZA-PROGRAMA.
-
-       1000-INICIO-PROGRAMA.
-            DISPLAY 'INICIO DO PROGRAMA'
-            OPEN INPUT ARQALUNO
-            MOVE 0 TO WS-CONT
-            EXIT.
-
-       2000-PROCESSA-PROGRAMA.
-            DISPLAY '-----------------------'
-            DISPLAY 'PROCESSA PROGRAMA'
-            DISPLAY '-----------------------'
-            PERFORM UNTIL WS-EOF = 'S'
-                READ ARQALUNO AT END
-                     MOVE 'S'  TO WS-EOF
-                NOT AT END
-                   DISPLAY 'NOME DO ALUNO: '  FD-NOME
-                   DISPLAY 'IDADE DO ALUNO: ' FD-IDADE ' ANOS'
-                   DISPLAY '-----------------------'
-                   ADD FD-IDADE TO WS-SOMA
-                   ADD 1 TO WS-CONT
-                END-READ
-            END-PERFORM
-
-            COMPUTE WS-MEDIA = WS-SOMA/WS-CONT
-
-            EXIT.
-
-       3000-FINALIZA-PROGRAMA.
-            DISPLAY 'MEDIA DE IDADE: ' WS-MEDIA
-            DISPLAY 'FINALIZA PROGRAMA'
-            CLOSE ARQALUNO
-            STOP RUN
-            EXIT.
-
-       END PROGRAM READ_ARQUIVO.
+      **********************
+      * Author: DIOGO BISPO
+      * Date: 06\05\2021
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   06/05/2021 DB  - original version.
+      *   08/08/2026 DB  - reject out-of-range FD-IDADE to an
+      *                    exception file instead of summing it;
+      *                    guard WS-MEDIA against a zero divisor.
+      *   08/08/2026 DB  - ARQUIVOALUNO.TXT converted to an indexed
+      *                    file keyed by FD-MATRICULA; see also the
+      *                    new MANUTENCAO_ALUNO maintenance program.
+      *   08/08/2026 DB  - added FD-TURMA and a per-class subtotal
+      *                    (count/average age) alongside the grand
+      *                    total.
+      *   08/08/2026 DB  - results are now also written to a
+      *                    formatted ARQALUNO-REL.TXT report file.
+      *   08/08/2026 DB  - added a comma-delimited ARQALUNO.CSV export
+      *                    for the enrollment-dashboard team.
+      *   08/08/2026 DB  - widened WS-CONT, added an ON SIZE ERROR
+      *                    guard on the roster counters, and added a
+      *                    checkpoint/restart log (ARQALUNO-CKPT.TXT)
+      *                    so a large combined-campus run can resume
+      *                    instead of reprocessing the whole file.
+      *   08/08/2026 DB  - captures the run's date/time via DATAEHORA
+      *                    at startup and appends it, with WS-CONT and
+      *                    WS-MEDIA, to a persistent ARQALUNO-HIST.TXT
+      *                    run-history log.
+      *   08/08/2026 DB  - one run can now process a whole batch of
+      *                    roster files, listed one per line on a new
+      *                    ARQALUNO-LISTA.TXT control file, with a
+      *                    per-file subtotal and one combined average.
+      *   08/08/2026 DB  - each student's age is now computed from the
+      *                    new FD-NASCIMENTO birthdate against the run
+      *                    date captured from DATAEHORA, instead of
+      *                    trusting the hand-maintained FD-IDADE; the
+      *                    05-18 edit check now runs against that
+      *                    computed age.
+      **********************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READ_ARQUIVO.
+      **********************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQALUNO ASSIGN TO DYNAMIC WS-NOME-ARQALUNO
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS FD-MATRICULA
+              FILE STATUS IS WS-STATUS-ARQALUNO.
+
+       SELECT ARQLISTA ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-ARQLISTA.
+
+       SELECT ARQREJ ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-ARQREJ.
+
+       SELECT ARQREL ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-ARQREL.
+
+       SELECT ARQCSV ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-ARQCSV.
+
+       SELECT ARQCKPT ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-ARQCKPT.
+
+       SELECT ARQHIST ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-ARQHIST.
+
+      **********************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQALUNO
+          LABEL RECORD STANDARD.
+           COPY "ALUNOREC.CPY".
+
+       FD ARQLISTA
+          LABEL RECORD STANDARD
+          VALUE OF FILE-ID IS 'ARQALUNO-LISTA.TXT'.
+       01 FD-LISTA-LINHA PIC X(40).
+
+       FD ARQREJ
+          LABEL RECORD STANDARD
+          VALUE OF FILE-ID IS 'ARQUIVOALUNO-REJEITOS.TXT'.
+       01 FD-REJ-REGISTRO.
+           03 FD-REJ-MATRICULA PIC X(06).
+           03 FD-REJ-SEP-1      PIC X(01).
+           03 FD-REJ-NOME    PIC X(08).
+           03 FD-REJ-IDADE   PIC X(03).
+           03 FD-REJ-SEP-2      PIC X(03).
+           03 FD-REJ-MOTIVO  PIC X(40).
+
+       FD ARQREL
+          LABEL RECORD STANDARD
+          VALUE OF FILE-ID IS 'ARQALUNO-REL.TXT'.
+       01 FD-REL-LINHA PIC X(80).
+
+       FD ARQCSV
+          LABEL RECORD STANDARD
+          VALUE OF FILE-ID IS 'ARQALUNO.CSV'.
+       01 FD-CSV-LINHA PIC X(80).
+
+       FD ARQCKPT
+          LABEL RECORD STANDARD
+          VALUE OF FILE-ID IS 'ARQALUNO-CKPT.TXT'.
+       01 FD-CKPT-REGISTRO.
+           03 FD-CKPT-REG        PIC 9(07).
+           03 FD-CKPT-CONT       PIC 9(07).
+           03 FD-CKPT-SOMA       PIC 9(08).
+           03 FD-CKPT-REJ        PIC 9(07).
+           03 FD-CKPT-IDMIN      PIC 9(02).
+           03 FD-CKPT-IDMAX      PIC 9(02).
+           03 FD-CKPT-QTD-TURMAS PIC 9(03).
+           03 FD-CKPT-TURMA-ITEM OCCURS 50 TIMES.
+               05 FD-CKPT-TURMA-COD  PIC X(05).
+               05 FD-CKPT-TURMA-CONT PIC 9(05).
+               05 FD-CKPT-TURMA-SOMA PIC 9(07).
+
+       FD ARQHIST
+          LABEL RECORD STANDARD
+          VALUE OF FILE-ID IS 'ARQALUNO-HIST.TXT'.
+       01 FD-HIST-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-ARQALUNO PIC X(02).
+       01 WS-STATUS-ARQLISTA PIC X(02).
+       01 WS-STATUS-ARQCKPT  PIC X(02).
+       01 WS-STATUS-ARQHIST  PIC X(02).
+       01 WS-STATUS-ARQREJ   PIC X(02).
+       01 WS-STATUS-ARQREL   PIC X(02).
+       01 WS-STATUS-ARQCSV   PIC X(02).
+       01 WS-NOME-ARQALUNO   PIC X(40).
+       01 WS-LISTA-EOF       PIC X(01).
+       01 WS-CONT-ARQ        PIC 9(07).
+       01 WS-SOMA-ARQ        PIC 9(08).
+       01 WS-MEDIA-ARQ       PIC 9(04).
+       01 WS-CONT        PIC 9(07).
+       01 WS-EOF         PIC X(01).
+       01 WS-CKPT-EOF    PIC X(01).
+       01 WS-MEDIA       PIC 9(04).
+       01 WS-SOMA        PIC 9(08).
+       01 WS-REJ-CONT    PIC 9(07).
+
+       01 WS-CKPT-INTERVALO  PIC 9(03) VALUE 100.
+       01 WS-REG-LIDO        PIC 9(07) VALUE 0.
+       01 WS-REG-LIDO-ANTES  PIC 9(07) VALUE 0.
+       01 WS-REG-INICIAL     PIC 9(07) VALUE 0.
+       01 WS-CKPT-QUOC       PIC 9(07).
+       01 WS-CKPT-REM        PIC 9(07).
+
+       01 WS-DATAHORA-RUN.
+           03 WS-ANO-RUN PIC 9(4).
+           03 WS-MES-RUN PIC 9(2).
+           03 WS-DIA-RUN PIC 9(2).
+           03 WS-HOR-RUN PIC 9(2).
+           03 WS-MIN-RUN PIC 9(2).
+           03 WS-SEG-RUN PIC 9(2).
+       01 WS-HIST-LINHA-ED   PIC X(80) VALUE SPACES.
+       01 WS-HIST-CONT-ED    PIC ZZZZZZ9.
+
+       01 WS-NASC-QUEBRA.
+           03 WS-NASC-ANO PIC 9(04).
+           03 WS-NASC-MES PIC 9(02).
+           03 WS-NASC-DIA PIC 9(02).
+       01 WS-IDADE-CALC      PIC 9(03).
+
+       01 WS-IDADE-VALIDA PIC X(01).
+           88 WS-IDADE-OK      VALUE 'S'.
+           88 WS-IDADE-INVALIDA VALUE 'N'.
+
+       01 WS-IDADE-MINIMA PIC 9(02) VALUE 05.
+       01 WS-IDADE-MAXIMA PIC 9(02) VALUE 18.
+
+       01 WS-TAB-TURMAS.
+           03 WS-QTD-TURMAS    PIC 9(03) COMP VALUE 0.
+           03 WS-TURMA-ITEM OCCURS 50 TIMES INDEXED BY WS-IDX.
+               05 WS-TURMA-COD  PIC X(05).
+               05 WS-TURMA-CONT PIC 9(05) COMP.
+               05 WS-TURMA-SOMA PIC 9(07).
+       01 WS-TURMA-MEDIA       PIC 9(03)V99.
+       01 WS-TURMA-MEDIA-ED    PIC ZZ9.99.
+       01 WS-TURMA-CONT-ED     PIC ZZZZ9.
+       01 WS-TURMA-ACHADA      PIC X(01).
+           88 WS-TURMA-FOI-ACHADA VALUE 'S'.
+       01 WS-IDX-ACHADO        PIC 9(03) COMP.
+
+       01 WS-IDADE-MIN         PIC 9(02) VALUE 99.
+       01 WS-IDADE-MAX         PIC 9(02) VALUE 00.
+       01 WS-REL-LINHA-ED      PIC X(80) VALUE SPACES.
+       01 WS-REL-IDADE-ED      PIC ZZ9.
+       01 WS-REL-CONT-ED       PIC ZZZZZZ9.
+       01 WS-REL-IDMIN-ED      PIC Z9.
+       01 WS-REL-IDMAX-ED      PIC Z9.
+       01 WS-REL-MEDIA-ED      PIC ZZZ9.
+
+       01 WS-CSV-LINHA-ED      PIC X(80) VALUE SPACES.
+       01 WS-CSV-IDADE-ED      PIC Z9.
+       01 WS-CSV-CONT-ED       PIC ZZZZZZ9.
+       01 WS-CSV-SOMA-ED       PIC ZZZZZZZ9.
+
+      **********************
+       PROCEDURE DIVISION.
+            PERFORM 1000-INICIO-PROGRAMA
+            PERFORM 2000-PROCESSA-LISTA
+               THRU 2000-PROCESSA-LISTA-EXIT
+            PERFORM 3000-FINALIZA-PROGRAMA.
+
+       1000-INICIO-PROGRAMA.
+            DISPLAY 'INICIO DO PROGRAMA'
+            OPEN INPUT ARQLISTA
+            IF WS-STATUS-ARQLISTA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQALUNO-LISTA.TXT - STATUS: '
+                       WS-STATUS-ARQLISTA
+               DISPLAY 'PROGRAMA ABORTADO'
+               STOP RUN
+            END-IF
+            MOVE 0 TO WS-CONT
+            MOVE 0 TO WS-SOMA
+            MOVE 0 TO WS-REJ-CONT
+            MOVE 0 TO WS-REG-LIDO
+            MOVE 'N' TO WS-LISTA-EOF
+            PERFORM 1100-VERIFICA-CHECKPOINT
+               THRU 1100-VERIFICA-CHECKPOINT-EXIT
+            PERFORM 1160-ABRE-ARQUIVOS-SAIDA
+               THRU 1160-ABRE-ARQUIVOS-SAIDA-EXIT
+            PERFORM 1200-ABRE-HISTORICO
+               THRU 1200-ABRE-HISTORICO-EXIT
+            CALL 'DATAEHORA' USING WS-DATAHORA-RUN
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 1100-VERIFICA-CHECKPOINT: if ARQALUNO-CKPT.TXT already    *
+      * holds a checkpoint from an earlier, unfinished run, pick  *
+      * WS-REG-INICIAL/WS-CONT/WS-SOMA back up from its last      *
+      * record so 2000-PROCESSA-PROGRAMA can skip the records     *
+      * already accounted for instead of starting over.           *
+      *----------------------------------------------------------*
+       1100-VERIFICA-CHECKPOINT.
+            MOVE 'N' TO WS-CKPT-EOF
+            OPEN INPUT ARQCKPT
+            IF WS-STATUS-ARQCKPT = '35'
+               CLOSE ARQCKPT
+               OPEN OUTPUT ARQCKPT
+               CLOSE ARQCKPT
+               OPEN EXTEND ARQCKPT
+               GO TO 1100-VERIFICA-CHECKPOINT-EXIT
+            END-IF
+            PERFORM 1150-LE-CHECKPOINT THRU 1150-LE-CHECKPOINT-EXIT
+               UNTIL WS-CKPT-EOF = 'S'
+            CLOSE ARQCKPT
+            OPEN EXTEND ARQCKPT.
+       1100-VERIFICA-CHECKPOINT-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 1150-LE-CHECKPOINT: a checkpoint record carries every     *
+      * running total a resumed run needs to pick back up where   *
+      * the interrupted run left off -- not just WS-REG-INICIAL/  *
+      * WS-CONT/WS-SOMA, but the reject counter, the grand min/   *
+      * max age and the whole per-class subtotal table, so the    *
+      * report/CSV footers on a resumed run still balance against *
+      * the full pre+post-restart roster instead of only the      *
+      * records re-read after the restart.                        *
+      *----------------------------------------------------------*
+       1150-LE-CHECKPOINT.
+            READ ARQCKPT AT END
+                 MOVE 'S' TO WS-CKPT-EOF
+            NOT AT END
+                 MOVE FD-CKPT-REG        TO WS-REG-INICIAL
+                 MOVE FD-CKPT-CONT       TO WS-CONT
+                 MOVE FD-CKPT-SOMA       TO WS-SOMA
+                 MOVE FD-CKPT-REJ        TO WS-REJ-CONT
+                 MOVE FD-CKPT-IDMIN      TO WS-IDADE-MIN
+                 MOVE FD-CKPT-IDMAX      TO WS-IDADE-MAX
+                 MOVE FD-CKPT-QTD-TURMAS TO WS-QTD-TURMAS
+                 PERFORM 1155-LE-TURMAS-CKPT
+                    THRU 1155-LE-TURMAS-CKPT-EXIT
+                    VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > 50
+            END-READ.
+       1150-LE-CHECKPOINT-EXIT.
+            EXIT.
+
+       1155-LE-TURMAS-CKPT.
+            MOVE FD-CKPT-TURMA-COD (WS-IDX)  TO WS-TURMA-COD (WS-IDX)
+            MOVE FD-CKPT-TURMA-CONT (WS-IDX) TO WS-TURMA-CONT (WS-IDX)
+            MOVE FD-CKPT-TURMA-SOMA (WS-IDX) TO WS-TURMA-SOMA (WS-IDX).
+       1155-LE-TURMAS-CKPT-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 1160-ABRE-ARQUIVOS-SAIDA: a fresh run starts its report/  *
+      * CSV/reject files empty, with their header lines written   *
+      * once up front. A run resuming from a checkpoint (req 006) *
+      * must append to the SAME files instead -- truncating them  *
+      * would throw away the detail lines the earlier, crashed    *
+      * run already wrote, even though this run's footer totals   *
+      * (WS-CONT/WS-SOMA, seeded from the checkpoint) cover those *
+      * same pre-restart records. Each OPEN's FILE STATUS is      *
+      * checked the same way ARQLISTA/ARQALUNO are above -- these *
+      * three files are req 004/005's actual deliverables, so a   *
+      * write failure here should abort the run, not go unnoticed.*
+      *----------------------------------------------------------*
+       1160-ABRE-ARQUIVOS-SAIDA.
+            IF WS-REG-INICIAL > 0
+               OPEN EXTEND ARQREJ
+               IF WS-STATUS-ARQREJ NOT = '00'
+                  DISPLAY 'ERRO AO ABRIR ARQUIVOALUNO-REJEITOS.TXT'
+                          ' - STATUS: ' WS-STATUS-ARQREJ
+                  DISPLAY 'PROGRAMA ABORTADO'
+                  STOP RUN
+               END-IF
+               OPEN EXTEND ARQREL
+               IF WS-STATUS-ARQREL NOT = '00'
+                  DISPLAY 'ERRO AO ABRIR ARQALUNO-REL.TXT - STATUS: '
+                          WS-STATUS-ARQREL
+                  DISPLAY 'PROGRAMA ABORTADO'
+                  STOP RUN
+               END-IF
+               OPEN EXTEND ARQCSV
+               IF WS-STATUS-ARQCSV NOT = '00'
+                  DISPLAY 'ERRO AO ABRIR ARQALUNO.CSV - STATUS: '
+                          WS-STATUS-ARQCSV
+                  DISPLAY 'PROGRAMA ABORTADO'
+                  STOP RUN
+               END-IF
+            ELSE
+               OPEN OUTPUT ARQREJ
+               IF WS-STATUS-ARQREJ NOT = '00'
+                  DISPLAY 'ERRO AO ABRIR ARQUIVOALUNO-REJEITOS.TXT'
+                          ' - STATUS: ' WS-STATUS-ARQREJ
+                  DISPLAY 'PROGRAMA ABORTADO'
+                  STOP RUN
+               END-IF
+               OPEN OUTPUT ARQREL
+               IF WS-STATUS-ARQREL NOT = '00'
+                  DISPLAY 'ERRO AO ABRIR ARQALUNO-REL.TXT - STATUS: '
+                          WS-STATUS-ARQREL
+                  DISPLAY 'PROGRAMA ABORTADO'
+                  STOP RUN
+               END-IF
+               OPEN OUTPUT ARQCSV
+               IF WS-STATUS-ARQCSV NOT = '00'
+                  DISPLAY 'ERRO AO ABRIR ARQALUNO.CSV - STATUS: '
+                          WS-STATUS-ARQCSV
+                  DISPLAY 'PROGRAMA ABORTADO'
+                  STOP RUN
+               END-IF
+               MOVE 'RELATORIO DE ALUNOS' TO FD-REL-LINHA
+               WRITE FD-REL-LINHA
+               MOVE 'MATRICULA NOME     TURMA IDADE' TO FD-REL-LINHA
+               WRITE FD-REL-LINHA
+               MOVE ALL '-' TO FD-REL-LINHA
+               WRITE FD-REL-LINHA
+               MOVE 'NOME,IDADE' TO FD-CSV-LINHA
+               WRITE FD-CSV-LINHA
+            END-IF.
+       1160-ABRE-ARQUIVOS-SAIDA-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 1200-ABRE-HISTORICO: ARQALUNO-HIST.TXT is a running log   *
+      * that outlives any one run, so it is opened for EXTEND,    *
+      * creating it the first time the same way the checkpoint    *
+      * file is created above.                                    *
+      *----------------------------------------------------------*
+       1200-ABRE-HISTORICO.
+            OPEN EXTEND ARQHIST
+            IF WS-STATUS-ARQHIST = '35'
+               OPEN OUTPUT ARQHIST
+               CLOSE ARQHIST
+               OPEN EXTEND ARQHIST
+            END-IF.
+       1200-ABRE-HISTORICO-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-PROCESSA-LISTA: one roster file name per line on     *
+      * ARQALUNO-LISTA.TXT -- each is processed in turn by        *
+      * 2050-PROCESSA-ARQUIVO, with WS-SOMA/WS-CONT accumulating   *
+      * across the whole batch for the combined average below.    *
+      *----------------------------------------------------------*
+       2000-PROCESSA-LISTA.
+            PERFORM UNTIL WS-LISTA-EOF = 'S'
+                READ ARQLISTA AT END
+                     MOVE 'S' TO WS-LISTA-EOF
+                NOT AT END
+                     MOVE FD-LISTA-LINHA TO WS-NOME-ARQALUNO
+                     PERFORM 2050-PROCESSA-ARQUIVO
+                        THRU 2050-PROCESSA-ARQUIVO-EXIT
+                END-READ
+            END-PERFORM
+
+            IF WS-CONT = 0
+               MOVE 0 TO WS-MEDIA
+            ELSE
+               COMPUTE WS-MEDIA = WS-SOMA / WS-CONT
+            END-IF.
+       2000-PROCESSA-LISTA-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2050-PROCESSA-ARQUIVO: reads one roster file named on     *
+      * WS-NOME-ARQALUNO from end to end, folding its records     *
+      * into the batch totals, then prints that file's own        *
+      * subtotal (count and average age) before moving on.        *
+      *----------------------------------------------------------*
+       2050-PROCESSA-ARQUIVO.
+            DISPLAY '-----------------------'
+            DISPLAY 'PROCESSANDO ARQUIVO: ' WS-NOME-ARQALUNO
+            DISPLAY '-----------------------'
+            MOVE 0   TO WS-CONT-ARQ
+            MOVE 0   TO WS-SOMA-ARQ
+            MOVE 'N' TO WS-EOF
+            MOVE WS-REG-LIDO TO WS-REG-LIDO-ANTES
+            OPEN INPUT ARQALUNO
+            IF WS-STATUS-ARQALUNO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO: ' WS-NOME-ARQALUNO
+                       ' - STATUS: ' WS-STATUS-ARQALUNO
+               DISPLAY 'ARQUIVO IGNORADO'
+               GO TO 2050-PROCESSA-ARQUIVO-EXIT
+            END-IF
+            PERFORM UNTIL WS-EOF = 'S'
+                READ ARQALUNO AT END
+                     MOVE 'S'  TO WS-EOF
+                NOT AT END
+                   ADD 1 TO WS-REG-LIDO
+                   IF WS-REG-LIDO > WS-REG-INICIAL
+                      PERFORM 2100-VALIDA-IDADE
+                         THRU 2100-VALIDA-IDADE-EXIT
+                      IF WS-IDADE-OK
+                         DISPLAY 'MATRICULA: '      FD-MATRICULA
+                         DISPLAY 'NOME DO ALUNO: '  FD-NOME
+                         DISPLAY 'IDADE DO ALUNO: ' WS-IDADE-CALC 'ANOS'
+                         DISPLAY '-----------------------'
+                         ADD WS-IDADE-CALC TO WS-SOMA
+                            ON SIZE ERROR
+                               DISPLAY 'WS-SOMA OVERFLOW - TOTAL TRUNC'
+                         END-ADD
+                         ADD WS-IDADE-CALC TO WS-SOMA-ARQ
+                         ADD 1 TO WS-CONT
+                            ON SIZE ERROR
+                               DISPLAY 'WS-CONT OVERFLOW - TRUNC'
+                         END-ADD
+                         ADD 1 TO WS-CONT-ARQ
+                         IF WS-IDADE-CALC < WS-IDADE-MIN
+                            MOVE WS-IDADE-CALC TO WS-IDADE-MIN
+                         END-IF
+                         IF WS-IDADE-CALC > WS-IDADE-MAX
+                            MOVE WS-IDADE-CALC TO WS-IDADE-MAX
+                         END-IF
+                         PERFORM 2150-ACUMULA-TURMA
+                            THRU 2150-ACUMULA-TURMA-EXIT
+                         PERFORM 2170-GRAVA-RELATORIO
+                            THRU 2170-GRAVA-RELATORIO-EXIT
+                         PERFORM 2180-GRAVA-CSV
+                            THRU 2180-GRAVA-CSV-EXIT
+                      ELSE
+                         PERFORM 2200-GRAVA-REJEITO
+                            THRU 2200-GRAVA-REJEITO-EXIT
+                      END-IF
+                      PERFORM 2190-GRAVA-CHECKPOINT
+                         THRU 2190-GRAVA-CHECKPOINT-EXIT
+                   END-IF
+                END-READ
+            END-PERFORM
+            CLOSE ARQALUNO
+
+            IF WS-CONT-ARQ = 0
+               MOVE 0 TO WS-MEDIA-ARQ
+            ELSE
+               COMPUTE WS-MEDIA-ARQ = WS-SOMA-ARQ / WS-CONT-ARQ
+            END-IF
+      *----------------------------------------------------------*
+      * WS-CONT-ARQ = 0 means nothing, either because the file   *
+      * is genuinely empty or because every one of its records   *
+      * was already read and counted in an earlier, checkpointed *
+      * run (WS-REG-LIDO moved past it without WS-CONT-ARQ ever  *
+      * being incremented). Say so plainly instead of printing a *
+      * subtotal of zero for a file that really did contribute   *
+      * to the grand total shown at the end of the run.          *
+      *----------------------------------------------------------*
+            IF WS-CONT-ARQ = 0 AND WS-REG-LIDO > WS-REG-LIDO-ANTES
+               DISPLAY 'ARQUIVO JA CONTABILIZADO EM EXECUCAO '
+                       'ANTERIOR (VER CHECKPOINT)'
+            ELSE
+               DISPLAY 'SUBTOTAL DO ARQUIVO - QTDE: ' WS-CONT-ARQ
+                       '  MEDIA IDADE: ' WS-MEDIA-ARQ
+            END-IF.
+       2050-PROCESSA-ARQUIVO-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-VALIDA-IDADE: rejects records outside the allowed   *
+      * 05-18 age range so a corrupt record cannot skew WS-MEDIA.*
+      * The age checked is WS-IDADE-CALC, computed in            *
+      * 2105-CALCULA-IDADE from FD-NASCIMENTO, not the stored     *
+      * FD-IDADE, which can drift the moment a birthday passes.  *
+      *----------------------------------------------------------*
+       2100-VALIDA-IDADE.
+            MOVE 'S' TO WS-IDADE-VALIDA
+            IF FD-NASCIMENTO IS NOT NUMERIC
+               MOVE 'N' TO WS-IDADE-VALIDA
+               MOVE 0   TO WS-IDADE-CALC
+               MOVE 'DATA DE NASCIMENTO INVALIDA' TO FD-REJ-MOTIVO
+               GO TO 2100-VALIDA-IDADE-EXIT
+            END-IF
+            PERFORM 2105-CALCULA-IDADE THRU 2105-CALCULA-IDADE-EXIT
+            IF WS-IDADE-INVALIDA
+               GO TO 2100-VALIDA-IDADE-EXIT
+            END-IF
+            IF WS-IDADE-CALC < WS-IDADE-MINIMA
+               OR WS-IDADE-CALC > WS-IDADE-MAXIMA
+               MOVE 'N' TO WS-IDADE-VALIDA
+               MOVE 'IDADE FORA DA FAIXA 05-18' TO FD-REJ-MOTIVO
+            END-IF.
+       2100-VALIDA-IDADE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2105-CALCULA-IDADE: breaks FD-NASCIMENTO (YYYYMMDD) apart *
+      * and computes WS-IDADE-CALC as of the run date captured    *
+      * from DATAEHORA at startup -- one year is subtracted when  *
+      * the student's birthday hasn't happened yet this year.     *
+      * WS-IDADE-CALC is an UNSIGNED field, so a birth year after  *
+      * the run year (a corrupt/future FD-NASCIMENTO that is      *
+      * still numeric) must be caught here before the COMPUTE --  *
+      * otherwise the negative result is stored as its unsigned    *
+      * magnitude and can land inside 05-18 and be accepted. A     *
+      * numeric-but-nonsensical month/day (e.g. day 99) is caught  *
+      * the same way, before it can produce an arbitrary age that  *
+      * coincidentally lands inside 05-18.                         *
+      *----------------------------------------------------------*
+       2105-CALCULA-IDADE.
+            MOVE FD-NASCIMENTO TO WS-NASC-QUEBRA
+            IF WS-NASC-ANO > WS-ANO-RUN
+               MOVE 'N' TO WS-IDADE-VALIDA
+               MOVE 0   TO WS-IDADE-CALC
+               MOVE 'DATA DE NASCIMENTO INVALIDA' TO FD-REJ-MOTIVO
+               GO TO 2105-CALCULA-IDADE-EXIT
+            END-IF
+            IF WS-NASC-MES < 1 OR WS-NASC-MES > 12
+               OR WS-NASC-DIA < 1 OR WS-NASC-DIA > 31
+               MOVE 'N' TO WS-IDADE-VALIDA
+               MOVE 0   TO WS-IDADE-CALC
+               MOVE 'DATA DE NASCIMENTO INVALIDA' TO FD-REJ-MOTIVO
+               GO TO 2105-CALCULA-IDADE-EXIT
+            END-IF
+            COMPUTE WS-IDADE-CALC = WS-ANO-RUN - WS-NASC-ANO
+            IF WS-MES-RUN < WS-NASC-MES
+               SUBTRACT 1 FROM WS-IDADE-CALC
+            ELSE
+               IF WS-MES-RUN = WS-NASC-MES AND WS-DIA-RUN < WS-NASC-DIA
+                  SUBTRACT 1 FROM WS-IDADE-CALC
+               END-IF
+            END-IF.
+       2105-CALCULA-IDADE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2150-ACUMULA-TURMA: control-break accumulator -- finds    *
+      * FD-TURMA in WS-TAB-TURMAS (adding a new entry the first   *
+      * time a class code is seen) and adds this student into     *
+      * that class's count/age subtotal.                          *
+      *----------------------------------------------------------*
+       2150-ACUMULA-TURMA.
+            MOVE 'N' TO WS-TURMA-ACHADA
+            MOVE 0   TO WS-IDX-ACHADO
+            PERFORM 2160-LOCALIZA-TURMA THRU 2160-LOCALIZA-TURMA-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+                  UNTIL WS-IDX > WS-QTD-TURMAS OR WS-TURMA-FOI-ACHADA
+
+            IF WS-TURMA-FOI-ACHADA
+               SET WS-IDX TO WS-IDX-ACHADO
+            ELSE
+               IF WS-QTD-TURMAS >= 50
+                  DISPLAY 'LIMITE DE 50 TURMAS EXCEDIDO - TURMA '
+                          FD-TURMA ' SEM SUBTOTAL'
+                  GO TO 2150-ACUMULA-TURMA-EXIT
+               END-IF
+               ADD 1 TO WS-QTD-TURMAS
+               SET WS-IDX TO WS-QTD-TURMAS
+               MOVE FD-TURMA TO WS-TURMA-COD (WS-IDX)
+               MOVE 0        TO WS-TURMA-CONT (WS-IDX)
+               MOVE 0        TO WS-TURMA-SOMA (WS-IDX)
+            END-IF
+
+            ADD 1        TO WS-TURMA-CONT (WS-IDX)
+            ADD WS-IDADE-CALC TO WS-TURMA-SOMA (WS-IDX).
+       2150-ACUMULA-TURMA-EXIT.
+            EXIT.
+
+       2160-LOCALIZA-TURMA.
+            IF WS-TURMA-COD (WS-IDX) = FD-TURMA
+               MOVE 'S'     TO WS-TURMA-ACHADA
+               SET WS-IDX-ACHADO TO WS-IDX
+            END-IF.
+       2160-LOCALIZA-TURMA-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2170-GRAVA-RELATORIO: one detail line per accepted       *
+      * student on ARQALUNO-REL.TXT.                              *
+      *----------------------------------------------------------*
+       2170-GRAVA-RELATORIO.
+            MOVE WS-IDADE-CALC TO WS-REL-IDADE-ED
+            MOVE SPACES TO WS-REL-LINHA-ED
+            STRING FD-MATRICULA   DELIMITED BY SIZE
+                   '  '           DELIMITED BY SIZE
+                   FD-NOME        DELIMITED BY SIZE
+                   '  '           DELIMITED BY SIZE
+                   FD-TURMA       DELIMITED BY SIZE
+                   '  '           DELIMITED BY SIZE
+                   WS-REL-IDADE-ED DELIMITED BY SIZE
+                   INTO WS-REL-LINHA-ED
+            END-STRING
+            MOVE WS-REL-LINHA-ED TO FD-REL-LINHA
+            WRITE FD-REL-LINHA.
+       2170-GRAVA-RELATORIO-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2180-GRAVA-CSV: one comma-delimited detail line per       *
+      * accepted student on ARQALUNO.CSV.                         *
+      *----------------------------------------------------------*
+       2180-GRAVA-CSV.
+            MOVE WS-IDADE-CALC TO WS-CSV-IDADE-ED
+            MOVE SPACES TO WS-CSV-LINHA-ED
+            STRING FD-NOME            DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   WS-CSV-IDADE-ED    DELIMITED BY SIZE
+                   INTO WS-CSV-LINHA-ED
+            END-STRING
+            MOVE WS-CSV-LINHA-ED TO FD-CSV-LINHA
+            WRITE FD-CSV-LINHA.
+       2180-GRAVA-CSV-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2190-GRAVA-CHECKPOINT: every WS-CKPT-INTERVALO records    *
+      * write a fresh checkpoint -- last record read, the running *
+      * WS-CONT/WS-SOMA/WS-REJ-CONT/min-max age, and the whole    *
+      * per-class subtotal table -- so a rerun of this batch can   *
+      * resume from 1100-VERIFICA-CHECKPOINT with every figure     *
+      * the report/CSV footers need, not just the grand total.     *
+      *----------------------------------------------------------*
+       2190-GRAVA-CHECKPOINT.
+            DIVIDE WS-REG-LIDO BY WS-CKPT-INTERVALO
+               GIVING WS-CKPT-QUOC REMAINDER WS-CKPT-REM
+            IF WS-CKPT-REM = 0
+               MOVE WS-REG-LIDO   TO FD-CKPT-REG
+               MOVE WS-CONT       TO FD-CKPT-CONT
+               MOVE WS-SOMA       TO FD-CKPT-SOMA
+               MOVE WS-REJ-CONT   TO FD-CKPT-REJ
+               MOVE WS-IDADE-MIN  TO FD-CKPT-IDMIN
+               MOVE WS-IDADE-MAX  TO FD-CKPT-IDMAX
+               MOVE WS-QTD-TURMAS TO FD-CKPT-QTD-TURMAS
+               PERFORM 2195-GRAVA-TURMAS-CKPT
+                  THRU 2195-GRAVA-TURMAS-CKPT-EXIT
+                  VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > 50
+               WRITE FD-CKPT-REGISTRO
+            END-IF.
+       2190-GRAVA-CHECKPOINT-EXIT.
+            EXIT.
+
+       2195-GRAVA-TURMAS-CKPT.
+            IF WS-IDX <= WS-QTD-TURMAS
+               MOVE WS-TURMA-COD (WS-IDX)
+                  TO FD-CKPT-TURMA-COD (WS-IDX)
+               MOVE WS-TURMA-CONT (WS-IDX)
+                  TO FD-CKPT-TURMA-CONT (WS-IDX)
+               MOVE WS-TURMA-SOMA (WS-IDX)
+                  TO FD-CKPT-TURMA-SOMA (WS-IDX)
+            ELSE
+               MOVE SPACES TO FD-CKPT-TURMA-COD (WS-IDX)
+               MOVE 0      TO FD-CKPT-TURMA-CONT (WS-IDX)
+               MOVE 0      TO FD-CKPT-TURMA-SOMA (WS-IDX)
+            END-IF.
+       2195-GRAVA-TURMAS-CKPT-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-GRAVA-REJEITO: FD-REJ-IDADE shows WS-IDADE-CALC, the *
+      * computed age 2100-VALIDA-IDADE actually validated -- not  *
+      * the stale, hand-typed FD-IDADE, which can disagree with   *
+      * it and make an "IDADE FORA DA FAIXA 05-18" rejection look *
+      * wrong on ARQUIVOALUNO-REJEITOS.TXT.                       *
+      *----------------------------------------------------------*
+       2200-GRAVA-REJEITO.
+            MOVE FD-MATRICULA     TO FD-REJ-MATRICULA
+            MOVE SPACE             TO FD-REJ-SEP-1
+            MOVE FD-NOME           TO FD-REJ-NOME
+            MOVE WS-IDADE-CALC     TO FD-REJ-IDADE
+            MOVE ' - '             TO FD-REJ-SEP-2
+            WRITE FD-REJ-REGISTRO
+            ADD 1 TO WS-REJ-CONT
+               ON SIZE ERROR
+                  DISPLAY 'WS-REJ-CONT OVERFLOW - TRUNC'
+            END-ADD.
+       2200-GRAVA-REJEITO-EXIT.
+            EXIT.
+
+       3000-FINALIZA-PROGRAMA.
+            IF WS-CONT = 0
+               DISPLAY 'NO STUDENT RECORDS PROCESSED'
+               MOVE 'NO STUDENT RECORDS PROCESSED' TO FD-REL-LINHA
+               WRITE FD-REL-LINHA
+            ELSE
+               DISPLAY 'MEDIA DE IDADE GERAL: ' WS-MEDIA
+               DISPLAY '-----------------------'
+               DISPLAY 'SUBTOTAIS POR TURMA'
+               DISPLAY '-----------------------'
+               MOVE 'SUBTOTAIS POR TURMA' TO FD-REL-LINHA
+               WRITE FD-REL-LINHA
+               PERFORM 3100-IMPRIME-TURMA THRU 3100-IMPRIME-TURMA-EXIT
+                  VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-QTD-TURMAS
+               PERFORM 3200-GRAVA-RODAPE THRU 3200-GRAVA-RODAPE-EXIT
+               PERFORM 3300-GRAVA-RODAPE-CSV
+                  THRU 3300-GRAVA-RODAPE-CSV-EXIT
+            END-IF
+            DISPLAY 'REGISTROS REJEITADOS: ' WS-REJ-CONT
+            PERFORM 3400-GRAVA-HISTORICO
+               THRU 3400-GRAVA-HISTORICO-EXIT
+            DISPLAY 'FINALIZA PROGRAMA'
+            CLOSE ARQLISTA
+            CLOSE ARQREJ
+            CLOSE ARQREL
+            CLOSE ARQCSV
+            CLOSE ARQHIST
+
+      *----------------------------------------------------------*
+      * a run that reaches this point finished the whole batch   *
+      * cleanly, so the checkpoint it left behind no longer      *
+      * applies -- truncate it so the NEXT run starts clean      *
+      * instead of 1100-VERIFICA-CHECKPOINT resuming from it.    *
+      * Only a run that never gets here (killed/crashed mid-     *
+      * file) should leave a checkpoint for the next run to pick *
+      * up.                                                      *
+      *----------------------------------------------------------*
+            CLOSE ARQCKPT
+            OPEN OUTPUT ARQCKPT
+            CLOSE ARQCKPT
+            STOP RUN
+            EXIT.
+
+       3100-IMPRIME-TURMA.
+            COMPUTE WS-TURMA-MEDIA ROUNDED =
+               WS-TURMA-SOMA (WS-IDX) / WS-TURMA-CONT (WS-IDX)
+            MOVE WS-TURMA-CONT (WS-IDX) TO WS-TURMA-CONT-ED
+            MOVE WS-TURMA-MEDIA         TO WS-TURMA-MEDIA-ED
+            DISPLAY 'TURMA: '       WS-TURMA-COD  (WS-IDX)
+                    '  QTDE: '      WS-TURMA-CONT-ED
+                    '  MEDIA IDADE: ' WS-TURMA-MEDIA
+            MOVE SPACES TO WS-REL-LINHA-ED
+            STRING 'TURMA: '          DELIMITED BY SIZE
+                   WS-TURMA-COD (WS-IDX) DELIMITED BY SIZE
+                   '  QTDE: '         DELIMITED BY SIZE
+                   WS-TURMA-CONT-ED   DELIMITED BY SIZE
+                   '  MEDIA IDADE: '  DELIMITED BY SIZE
+                   WS-TURMA-MEDIA-ED  DELIMITED BY SIZE
+                   INTO WS-REL-LINHA-ED
+            END-STRING
+            MOVE WS-REL-LINHA-ED TO FD-REL-LINHA
+            WRITE FD-REL-LINHA.
+       3100-IMPRIME-TURMA-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 3200-GRAVA-RODAPE: count/min/max/average footer on       *
+      * ARQALUNO-REL.TXT. Each figure is moved into a ZZ9-style   *
+      * edited field first -- STRINGing an unedited PIC 9 operand  *
+      * does not suppress its leading zeros, which would print    *
+      * e.g. "TOTAL DE ALUNOS.: 0000042" on the report a           *
+      * supervisor actually reads.                                 *
+      *----------------------------------------------------------*
+       3200-GRAVA-RODAPE.
+            MOVE ALL '-' TO FD-REL-LINHA
+            WRITE FD-REL-LINHA
+            MOVE WS-CONT TO WS-REL-CONT-ED
+            MOVE SPACES TO WS-REL-LINHA-ED
+            STRING 'TOTAL DE ALUNOS.: ' DELIMITED BY SIZE
+                   WS-REL-CONT-ED      DELIMITED BY SIZE
+                   INTO WS-REL-LINHA-ED
+            END-STRING
+            MOVE WS-REL-LINHA-ED TO FD-REL-LINHA
+            WRITE FD-REL-LINHA
+            MOVE WS-IDADE-MIN TO WS-REL-IDMIN-ED
+            MOVE SPACES TO WS-REL-LINHA-ED
+            STRING 'IDADE MINIMA....: ' DELIMITED BY SIZE
+                   WS-REL-IDMIN-ED     DELIMITED BY SIZE
+                   INTO WS-REL-LINHA-ED
+            END-STRING
+            MOVE WS-REL-LINHA-ED TO FD-REL-LINHA
+            WRITE FD-REL-LINHA
+            MOVE WS-IDADE-MAX TO WS-REL-IDMAX-ED
+            MOVE SPACES TO WS-REL-LINHA-ED
+            STRING 'IDADE MAXIMA....: ' DELIMITED BY SIZE
+                   WS-REL-IDMAX-ED     DELIMITED BY SIZE
+                   INTO WS-REL-LINHA-ED
+            END-STRING
+            MOVE WS-REL-LINHA-ED TO FD-REL-LINHA
+            WRITE FD-REL-LINHA
+            MOVE WS-MEDIA TO WS-REL-MEDIA-ED
+            MOVE SPACES TO WS-REL-LINHA-ED
+            STRING 'MEDIA DE IDADE..: ' DELIMITED BY SIZE
+                   WS-REL-MEDIA-ED     DELIMITED BY SIZE
+                   INTO WS-REL-LINHA-ED
+            END-STRING
+            MOVE WS-REL-LINHA-ED TO FD-REL-LINHA
+            WRITE FD-REL-LINHA.
+       3200-GRAVA-RODAPE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 3300-GRAVA-RODAPE-CSV: trailer line on ARQALUNO.CSV with  *
+      * count, sum and average age for the reporting team.        *
+      *----------------------------------------------------------*
+       3300-GRAVA-RODAPE-CSV.
+            MOVE WS-CONT TO WS-CSV-CONT-ED
+            MOVE WS-SOMA TO WS-CSV-SOMA-ED
+            MOVE SPACES TO WS-CSV-LINHA-ED
+            STRING 'TOTAL'            DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   WS-CSV-CONT-ED     DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   WS-CSV-SOMA-ED     DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   WS-MEDIA           DELIMITED BY SIZE
+                   INTO WS-CSV-LINHA-ED
+            END-STRING
+            MOVE WS-CSV-LINHA-ED TO FD-CSV-LINHA
+            WRITE FD-CSV-LINHA.
+       3300-GRAVA-RODAPE-CSV-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 3400-GRAVA-HISTORICO: one line per run on ARQALUNO-HIST.  *
+      * TXT -- run timestamp, WS-CONT and WS-MEDIA -- so averages *
+      * can be tracked across every run, not just the latest one. *
+      *----------------------------------------------------------*
+       3400-GRAVA-HISTORICO.
+            MOVE WS-CONT TO WS-HIST-CONT-ED
+            MOVE SPACES TO WS-HIST-LINHA-ED
+            STRING WS-DIA-RUN DELIMITED BY SIZE
+                   '/'        DELIMITED BY SIZE
+                   WS-MES-RUN DELIMITED BY SIZE
+                   '/'        DELIMITED BY SIZE
+                   WS-ANO-RUN DELIMITED BY SIZE
+                   ' '        DELIMITED BY SIZE
+                   WS-HOR-RUN DELIMITED BY SIZE
+                   ':'        DELIMITED BY SIZE
+                   WS-MIN-RUN DELIMITED BY SIZE
+                   ':'        DELIMITED BY SIZE
+                   WS-SEG-RUN DELIMITED BY SIZE
+                   ' ALUNOS='     DELIMITED BY SIZE
+                   WS-HIST-CONT-ED DELIMITED BY SIZE
+                   ' MEDIA='      DELIMITED BY SIZE
+                   WS-MEDIA       DELIMITED BY SIZE
+                   INTO WS-HIST-LINHA-ED
+            END-STRING
+            MOVE WS-HIST-LINHA-ED TO FD-HIST-LINHA
+            WRITE FD-HIST-LINHA.
+       3400-GRAVA-HISTORICO-EXIT.
+            EXIT.
+
+       END PROGRAM READ_ARQUIVO.
