@@ -1,34 +1,53 @@
-      ******************************************************************
-      * Author: DIOGO BISPO.
-      * Date: 15_04_21
-      * Purpose:
-      * Tectonics: NONE
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DATAEHORA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 DATAHORA.
-           02 ANO PIC 9(4).
-           02 MES PIC 9(2).
-           02 DIA PIC 9(2).
-           02 HOR PIC 9(2).
-           02 MIN PIC 9(2).
-           02 SEG PIC 9(2).
-       PROCEDURE DIVISION.
-           MOVE FUNCTION CURRENT-DATE TO DATAHORA
-
-           DISPLAY 'DATA E HORA: '
-           DATAHORA(1:4)'/'DATAHORA(5:2)'/'DATAHORA(7:2)
-
-           DISPLAY 'FMT BRA: ' DIA '/' MES '/' ANO
-
-           DISPLAY 'DATA E HORA '
-           DATAHORA(9:2)':'DATAHORA(11:2)':'DATAHORA(13:2)
-
-           DISPLAY 'FMT HORA: ' HOR':'MIN':'SEG
-
-
-           GOBACK.
-       END PROGRAM DATAEHORA.
+      ******************************************************************
+      * Author: DIOGO BISPO.
+      * Date: 15_04_21
+      * Purpose:
+      * Tectonics: NONE
+      * Modification History:
+      *   08/08/2026 DB  - added a LINKAGE SECTION so READ_ARQUIVO can
+      *                    CALL this program to timestamp its run
+      *                    history instead of only DISPLAYing the
+      *                    date/time here.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAEHORA.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 DATAHORA.
+           02 ANO PIC 9(4).
+           02 MES PIC 9(2).
+           02 DIA PIC 9(2).
+           02 HOR PIC 9(2).
+           02 MIN PIC 9(2).
+           02 SEG PIC 9(2).
+       LINKAGE SECTION.
+       01 DATAHORA-PARM.
+           02 ANO-PARM PIC 9(4).
+           02 MES-PARM PIC 9(2).
+           02 DIA-PARM PIC 9(2).
+           02 HOR-PARM PIC 9(2).
+           02 MIN-PARM PIC 9(2).
+           02 SEG-PARM PIC 9(2).
+       PROCEDURE DIVISION USING DATAHORA-PARM.
+           MOVE FUNCTION CURRENT-DATE TO DATAHORA
+
+           DISPLAY 'DATA E HORA: '
+           DATAHORA(1:4)'/'DATAHORA(5:2)'/'DATAHORA(7:2)
+
+           DISPLAY 'FMT BRA: ' DIA '/' MES '/' ANO
+
+           DISPLAY 'DATA E HORA '
+           DATAHORA(9:2)':'DATAHORA(11:2)':'DATAHORA(13:2)
+
+           DISPLAY 'FMT HORA: ' HOR':'MIN':'SEG
+
+           MOVE ANO TO ANO-PARM
+           MOVE MES TO MES-PARM
+           MOVE DIA TO DIA-PARM
+           MOVE HOR TO HOR-PARM
+           MOVE MIN TO MIN-PARM
+           MOVE SEG TO SEG-PARM
+
+           GOBACK.
+       END PROGRAM DATAEHORA.
